@@ -3,11 +3,106 @@
       * Date: 30/9/2023
       * Purpose: Calculadora Simple
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History
+      * 09/08/2026 AM  Modo batch por archivo de transacciones,
+      *                bitacora de auditoria, validacion de division
+      *                por cero y raices invalidas, reporte impreso,
+      *                totales de control, checkpoint/restart del
+      *                batch, validacion numerica en el ingreso,
+      *                historial de resultados, exportacion a CSV y
+      *                alta de operador al inicio de la sesion.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Calculadora.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT LOG-FILE ASSIGN TO "LOGFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+           SELECT REP-FILE ASSIGN TO "REPFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REP-STATUS.
+
+           SELECT CSV-FILE ASSIGN TO "CSVFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
+           SELECT CKPT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT OPER-FILE ASSIGN TO "OPERFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OPER-STATUS.
+
+           SELECT HIST-FILE ASSIGN TO "HISTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HIST-KEY
+               FILE STATUS IS WS-HIST-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  TRAN-FILE.
+       01  TRAN-RECORD.
+           05 TRAN-NUM1                PIC S9(05)V99.
+           05 TRAN-NUM2                PIC S9(05)V9(2).
+           05 TRAN-OPCION               PIC X(01).
+
+       FD  LOG-FILE.
+       01  LOG-RECORD.
+           05 LOG-FECHA                 PIC 9(08).
+           05 FILLER                    PIC X(01).
+           05 LOG-OPERADOR              PIC X(08).
+           05 FILLER                    PIC X(01).
+           05 LOG-NUM1                  PIC -ZZZZZ9.99.
+           05 FILLER                    PIC X(01).
+           05 LOG-OPCION                 PIC X(01).
+           05 FILLER                    PIC X(01).
+           05 LOG-NUM2                  PIC -ZZZZZ9.99.
+           05 FILLER                    PIC X(01).
+           05 LOG-RESULTADO             PIC -ZZZZZZZZZ9.99.
+
+       FD  REP-FILE.
+       01  REP-RECORD.
+           05 REP-NUM1                  PIC -ZZZZZ9.99.
+           05 FILLER                    PIC X(03).
+           05 REP-SIMBOLO                PIC X(01).
+           05 FILLER                    PIC X(03).
+           05 REP-NUM2                  PIC -ZZZZZ9.99.
+           05 FILLER                    PIC X(03).
+           05 REP-IGUAL                  PIC X(01).
+           05 FILLER                    PIC X(03).
+           05 REP-RESULTADO             PIC -ZZZZZZZZZ9.99.
+           05 FILLER                    PIC X(30).
+       01  REP-RECORD-TEXTO REDEFINES REP-RECORD PIC X(80).
+
+       FD  CSV-FILE.
+       01  CSV-RECORD                   PIC X(80).
+
+       FD  CKPT-FILE.
+       01  CKPT-RECORD.
+           05 CKPT-SEQ                  PIC 9(08).
+
+       FD  OPER-FILE.
+       01  OPER-RECORD.
+           05 OPER-ID                   PIC X(08).
+           05 OPER-NOMBRE                PIC X(20).
+
+       FD  HIST-FILE.
+       01  HIST-RECORD.
+           05 HIST-KEY                  PIC 9(04).
+           05 HIST-RESULTADO            PIC S9(10)V99.
+           05 HIST-OPERADOR             PIC X(08).
+           05 HIST-FECHA                PIC 9(08).
+
        WORKING-STORAGE SECTION.
            77 WS-NUM1 PIC S9(05)V99.
            77 WS-NUM2 PIC S9(05)V9(2).
@@ -17,72 +112,703 @@
            77 WS-RES-FORMAT PIC -ZZZZZZZZZ9.99.
            77 WS-RESIDUO PIC 9(04).
 
+      *    CAMPOS PARA VALIDACION Y FORMATO DE RESULTADOS
+           77 WS-OPER-VALIDA PIC X(01) VALUE "S".
+               88 OPERACION-ACEPTADA VALUE "S".
+               88 OPERACION-RECHAZADA VALUE "N".
+           77 WS-SIMBOLO PIC X(01).
+           77 WS-VALOR-MOSTRAR PIC S9(10)V99.
+           77 WS-NUM1-FORMAT PIC -ZZZZZ9.99.
+           77 WS-NUM2-FORMAT PIC -ZZZZZ9.99.
+           77 WS-ENTRADA-VALIDA PIC X(01) VALUE "N".
+           77 WS-FECHA-AAAAMMDD PIC 9(08).
+
+      *    CAMPOS PARA EL ARRASTRE DE RESULTADOS (HISTORIAL)
+           77 WS-HAY-RESULTADO-PREVIO PIC X(01) VALUE "N".
+           77 WS-ARRASTRAR-RESULTADO PIC X(01) VALUE "N".
+
+      *    ARCHIVOS DE SALIDA Y SUS STATUS
+           77 WS-TRAN-STATUS PIC X(02).
+           77 WS-LOG-STATUS PIC X(02).
+           77 WS-REP-STATUS PIC X(02).
+           77 WS-CSV-STATUS PIC X(02).
+           77 WS-CKPT-STATUS PIC X(02).
+           77 WS-OPER-STATUS PIC X(02).
+           77 WS-HIST-STATUS PIC X(02).
+
+      *    CONTROL DEL MODO BATCH Y CHECKPOINT/RESTART
+           77 WS-FIN-BATCH PIC X(01) VALUE "N".
+               88 FIN-BATCH VALUE "S".
+           77 WS-SEQ-BATCH PIC 9(08) COMP VALUE ZERO.
+           77 WS-SEQ-CHECKPOINT PIC 9(08) COMP VALUE ZERO.
+           77 WS-INTERVALO-CHECKPOINT PIC 9(04) COMP VALUE 0050.
+           77 WS-DIV-CHECKPOINT PIC 9(08) COMP.
+           77 WS-RESTO-CHECKPOINT PIC 9(04) COMP.
+
+      *    TABLA DE OPERADORES DADOS DE ALTA
+           01 WS-TABLA-OPERADORES.
+               05 WS-OPERADOR OCCURS 50 TIMES INDEXED BY WS-IDX-OPER.
+                   10 WS-OP-ID PIC X(08).
+                   10 WS-OP-NOMBRE PIC X(20).
+           77 WS-CANT-OPERADORES PIC 9(03) COMP VALUE ZERO.
+           77 WS-OPERADOR-ID PIC X(08).
+           77 WS-OPERADOR-ENCONTRADO PIC X(01) VALUE "N".
+               88 OPERADOR-ENCONTRADO VALUE "S".
+           77 WS-FIN-OPERADORES PIC X(01) VALUE "N".
+               88 FIN-OPERADORES VALUE "S".
+
+      *    TOTALES DE CONTROL POR TIPO DE OPERACION
+           01 WS-TABLA-TOTALES.
+               05 WS-TOTAL-OPERACION OCCURS 7 TIMES
+                       INDEXED BY WS-IDX-TOTAL.
+                   10 WS-TOTAL-CODIGO PIC X(01).
+                   10 WS-TOTAL-CANTIDAD PIC 9(05) COMP.
+                   10 WS-TOTAL-SUMA PIC S9(12)V99.
+
+      *    TOTALES DE CONTROL POR OPERADOR Y TIPO DE OPERACION
+           01 WS-TABLA-TOTALES-OPERADOR.
+               05 WS-TOTAL-OP OCCURS 350 TIMES
+                       INDEXED BY WS-IDX-TOTOP.
+                   10 WS-TOTOP-OPERADOR PIC X(08).
+                   10 WS-TOTOP-CODIGO PIC X(01).
+                   10 WS-TOTOP-CANTIDAD PIC 9(05) COMP.
+                   10 WS-TOTOP-SUMA PIC S9(12)V99.
+           77 WS-CANT-TOTOP PIC 9(03) COMP VALUE ZERO.
+           77 WS-TOTOP-ENCONTRADO PIC X(01) VALUE "N".
+
+      *    HISTORIAL DE RESULTADOS
+      *    EL LIMITE SE FIJA MUY POR DEBAJO DE LA CAPACIDAD DEL CAMPO
+      *    (9999) PARA QUE EL ARCHIVO SE ARCHIVE/DEPURE EN LA PRACTICA
+      *    MUCHO ANTES DE QUE LA CLAVE DE RECENCIA DE LA VUELTA.
+           77 WS-MAX-SEQ-HISTORIAL PIC 9(04) VALUE 0999.
+           77 WS-AVISO-SEQ-HISTORIAL PIC 9(04) VALUE 0950.
+           77 WS-SEQ-HISTORIAL PIC 9(04) VALUE ZERO.
+           77 WS-HIST-SELECCION PIC 9(04).
+           77 WS-HIST-CONTADOR PIC 9(04) COMP.
+           77 WS-FIN-HISTORIAL PIC X(01) VALUE "N".
+               88 FIN-HISTORIAL VALUE "S".
+           77 WS-HIST-ENCONTRADO PIC X(01) VALUE "N".
+
+      *    CAMPOS EDITADOS DE SOPORTE PARA ARMAR LINEAS DE REPORTE
+           77 WS-CANTIDAD-FORMAT PIC ZZZZ9.
+           77 WS-TOTAL-FORMAT PIC -Z(11)9.99.
+
+      *    CAMPOS EDITADOS CON SIGNO FLOTANTE PARA LA EXPORTACION CSV
+      *    (SIN ESPACIOS INTERNOS ENTRE EL SIGNO Y LA PRIMERA CIFRA)
+           77 WS-NUM1-CSV PIC -(6)9.99.
+           77 WS-NUM2-CSV PIC -(6)9.99.
+           77 WS-RES-CSV PIC -(11)9.99.
+
+      *    BANDERA DE SESION DE OPERADOR (DISTINTA DE LA VALIDACION
+      *    NUMERICA DE INGRESO, QUE USA WS-ENTRADA-VALIDA)
+           77 WS-SESION-VALIDA PIC X(01) VALUE "N".
+
 
        PROCEDURE DIVISION.
        MAIN-SECTION SECTION.
        MAIN.
+           PERFORM INICIO.
+           PERFORM INICIO-SESION.
            PERFORM CALCULADORA UNTIL WS-ELECCION = 2.
+           PERFORM TOTALES-CONTROL.
+           PERFORM CIERRE.
 
            STOP RUN.
 
 
       *    RUTINAS
 
+       INICIO.
+           ACCEPT WS-FECHA-AAAAMMDD FROM DATE YYYYMMDD.
+           PERFORM ABRIR-LOG.
+           PERFORM ABRIR-CSV.
+           PERFORM ABRIR-REP.
+           PERFORM IMPRIMIR-ENCABEZADO.
+           PERFORM INICIALIZAR-TOTALES.
+           PERFORM CARGAR-SEQ-HISTORIAL.
+
+       ABRIR-LOG.
+           OPEN EXTEND LOG-FILE.
+           IF WS-LOG-STATUS NOT = "00"
+               OPEN OUTPUT LOG-FILE.
+
+       ABRIR-CSV.
+           OPEN EXTEND CSV-FILE.
+           IF WS-CSV-STATUS NOT = "00"
+               OPEN OUTPUT CSV-FILE
+               MOVE "NUM1,NUM2,OPCION,RESULTADO,OPERADOR,FECHA"
+                   TO CSV-RECORD
+               WRITE CSV-RECORD.
+
+       ABRIR-REP.
+           OPEN EXTEND REP-FILE.
+           IF WS-REP-STATUS NOT = "00"
+               OPEN OUTPUT REP-FILE.
+
+       CARGAR-SEQ-HISTORIAL.
+           MOVE ZERO TO WS-SEQ-HISTORIAL.
+           OPEN INPUT HIST-FILE.
+           IF WS-HIST-STATUS = "00"
+               MOVE "N" TO WS-FIN-HISTORIAL
+               PERFORM UBICAR-ULTIMA-CLAVE UNTIL FIN-HISTORIAL
+               CLOSE HIST-FILE.
+
+       UBICAR-ULTIMA-CLAVE.
+           READ HIST-FILE NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FIN-HISTORIAL
+               NOT AT END
+                   MOVE HIST-KEY TO WS-SEQ-HISTORIAL.
+
+       CIERRE.
+           CLOSE LOG-FILE.
+           CLOSE CSV-FILE.
+           CLOSE REP-FILE.
+
+       INICIO-SESION.
+           PERFORM CARGAR-OPERADORES.
+           IF WS-CANT-OPERADORES = ZERO
+               DISPLAY "NO HAY OPERADORES DADOS DE ALTA, NO SE PUEDE "
+               "CONTINUAR"
+               PERFORM CIERRE
+               STOP RUN.
+           MOVE "N" TO WS-SESION-VALIDA.
+           PERFORM VALIDAR-OPERADOR UNTIL WS-SESION-VALIDA = "S".
+           DISPLAY "BIENVENIDO OPERADOR " WS-OPERADOR-ID.
+
+       CARGAR-OPERADORES.
+           MOVE ZERO TO WS-CANT-OPERADORES.
+           OPEN INPUT OPER-FILE.
+           IF WS-OPER-STATUS NOT = "00"
+               DISPLAY "NO SE ENCONTRO EL ARCHIVO DE OPERADORES"
+           ELSE
+               MOVE "N" TO WS-FIN-OPERADORES
+               PERFORM LEER-OPERADOR UNTIL FIN-OPERADORES
+               CLOSE OPER-FILE.
+
+       LEER-OPERADOR.
+           READ OPER-FILE
+               AT END
+                   MOVE "S" TO WS-FIN-OPERADORES
+               NOT AT END
+                   IF WS-CANT-OPERADORES >= 50
+                       DISPLAY "SE ALCANZO EL MAXIMO DE OPERADORES "
+                       "ADMITIDOS (50), SE IGNORAN LOS RESTANTES"
+                       MOVE "S" TO WS-FIN-OPERADORES
+                   ELSE
+                       ADD 1 TO WS-CANT-OPERADORES
+                       SET WS-IDX-OPER TO WS-CANT-OPERADORES
+                       MOVE OPER-ID TO WS-OP-ID (WS-IDX-OPER)
+                       MOVE OPER-NOMBRE TO WS-OP-NOMBRE (WS-IDX-OPER)
+                   END-IF.
+
+       VALIDAR-OPERADOR.
+           DISPLAY "INGRESE SU ID DE OPERADOR:".
+           ACCEPT WS-OPERADOR-ID.
+           MOVE "N" TO WS-OPERADOR-ENCONTRADO.
+           IF WS-CANT-OPERADORES > ZERO
+               SET WS-IDX-OPER TO 1
+               SEARCH WS-OPERADOR
+                   WHEN WS-OP-ID (WS-IDX-OPER) = WS-OPERADOR-ID
+                       MOVE "S" TO WS-OPERADOR-ENCONTRADO.
+           IF OPERADOR-ENCONTRADO
+               MOVE "S" TO WS-SESION-VALIDA
+           ELSE
+               DISPLAY "OPERADOR DESCONOCIDO, VERIFIQUE EL ID".
+
        CALCULADORA.
-           DISPLAY "1-. USAR LA CALCULADORA, 2-. SALIR".
+           DISPLAY "1-. USAR LA CALCULADORA, 2-. SALIR, "
+           "3-. MODO BATCH, 4-. VER HISTORIAL".
            ACCEPT WS-ELECCION.
 
            IF WS-ELECCION = 1
                PERFORM PEDIR-DATOS
                PERFORM LOGICA-OPERACIONES
+               PERFORM REGISTRAR-RESULTADO
            ELSE
            IF WS-ELECCION = 2
               MOVE 2 TO WS-ELECCION
+           ELSE
+           IF WS-ELECCION = 3
+               PERFORM PROCESAR-BATCH
+           ELSE
+           IF WS-ELECCION = 4
+               PERFORM MOSTRAR-HISTORIAL
            ELSE
                DISPLAY "OPCION INVALIDA".
 
        PEDIR-DATOS.
            DISPLAY "CALCULADORA".
+           PERFORM PREGUNTAR-ARRASTRE.
+           IF WS-ARRASTRAR-RESULTADO = "S"
+               IF WS-VALOR-MOSTRAR > 99999.99
+                      OR WS-VALOR-MOSTRAR < -99999.99
+                   DISPLAY "EL RESULTADO ANTERIOR ES DEMASIADO GRANDE "
+                   "PARA ARRASTRAR, INGRESE EL PRIMER NUMERO"
+                   PERFORM PEDIR-PRIMER-NUMERO
+               ELSE
+                   MOVE WS-VALOR-MOSTRAR TO WS-NUM1
+                   MOVE WS-NUM1 TO WS-NUM1-FORMAT
+                   DISPLAY "SE UTILIZA EL RESULTADO ANTERIOR COMO "
+                   "PRIMER NUMERO: " WS-NUM1-FORMAT
+           ELSE
+               PERFORM PEDIR-PRIMER-NUMERO.
+           PERFORM PEDIR-SEGUNDO-NUMERO.
+           PERFORM PEDIR-OPCION.
+
+       PREGUNTAR-ARRASTRE.
+           IF WS-HAY-RESULTADO-PREVIO = "S"
+               DISPLAY "DESEA USAR EL RESULTADO ANTERIOR COMO PRIMER "
+               "NUMERO? (S/N)"
+               ACCEPT WS-ARRASTRAR-RESULTADO
+           ELSE
+               MOVE "N" TO WS-ARRASTRAR-RESULTADO.
+
+       PEDIR-PRIMER-NUMERO.
+           MOVE "N" TO WS-ENTRADA-VALIDA.
+           PERFORM LEER-PRIMER-NUMERO UNTIL WS-ENTRADA-VALIDA = "S".
+
+       LEER-PRIMER-NUMERO.
            DISPLAY "INGRESE EL PRIMER NUMERO:".
            ACCEPT WS-NUM1.
+           IF WS-NUM1 NUMERIC
+               MOVE "S" TO WS-ENTRADA-VALIDA
+           ELSE
+               DISPLAY "VALOR INVALIDO, REINGRESE".
+
+       PEDIR-SEGUNDO-NUMERO.
+           MOVE "N" TO WS-ENTRADA-VALIDA.
+           PERFORM LEER-SEGUNDO-NUMERO UNTIL WS-ENTRADA-VALIDA = "S".
+
+       LEER-SEGUNDO-NUMERO.
            DISPLAY "INGRESE EL SEGUNDO NUMERO:".
            ACCEPT WS-NUM2.
+           IF WS-NUM2 NUMERIC
+               MOVE "S" TO WS-ENTRADA-VALIDA
+           ELSE
+               DISPLAY "VALOR INVALIDO, REINGRESE".
+
+       PEDIR-OPCION.
            DISPLAY "INDICA LA OPERACION A REALIZAR: S = SUMA,"
            "R = RESTA, M = MULTIPLICACION, D = DIVISION, L = MODULO,"
            " P = POTENCIA, Z = RAIZ.".
            INITIALIZE WS-OPCION.
            ACCEPT WS-OPCION.
 
-
        LOGICA-OPERACIONES.
+           MOVE "S" TO WS-OPER-VALIDA.
            IF WS-OPCION = "S"
                ADD WS-NUM1 TO WS-NUM2 GIVING WS-RESULTADO
+               MOVE "+" TO WS-SIMBOLO
+               MOVE WS-RESULTADO TO WS-VALOR-MOSTRAR
            ELSE
            IF WS-OPCION = "R"
-               SUBTRACT WS-NUM1 FROM WS-NUM2 GIVING WS-RESULTADO
+               SUBTRACT WS-NUM2 FROM WS-NUM1 GIVING WS-RESULTADO
+               MOVE "-" TO WS-SIMBOLO
+               MOVE WS-RESULTADO TO WS-VALOR-MOSTRAR
            ELSE
            IF WS-OPCION = "M"
                MULTIPLY WS-NUM1 BY WS-NUM2 GIVING WS-RESULTADO
+               MOVE "*" TO WS-SIMBOLO
+               MOVE WS-RESULTADO TO WS-VALOR-MOSTRAR
            ELSE
            IF WS-OPCION = "D" OR "L"
-               DIVIDE WS-NUM1 INTO WS-NUM2 GIVING WS-RESULTADO
+               DIVIDE WS-NUM2 INTO WS-NUM1 GIVING WS-RESULTADO
                                            REMAINDER WS-RESIDUO
+                   ON SIZE ERROR
+                       MOVE "N" TO WS-OPER-VALIDA
+                       DISPLAY "OPERACION RECHAZADA"
+                   NOT ON SIZE ERROR
+                       IF WS-OPCION = "L"
+                           MOVE "%" TO WS-SIMBOLO
+                           MOVE WS-RESIDUO TO WS-VALOR-MOSTRAR
+                       ELSE
+                           MOVE "/" TO WS-SIMBOLO
+                           MOVE WS-RESULTADO TO WS-VALOR-MOSTRAR
+               END-DIVIDE
            ELSE
            IF WS-OPCION = "P"
                COMPUTE WS-RESULTADO = WS-NUM1 ** WS-NUM2
+               MOVE "^" TO WS-SIMBOLO
+               MOVE WS-RESULTADO TO WS-VALOR-MOSTRAR
            ELSE
            IF WS-OPCION = "Z"
                COMPUTE WS-RESULTADO = WS-NUM1 **(1/WS-NUM2)
+                   ON SIZE ERROR
+                       MOVE "N" TO WS-OPER-VALIDA
+                       DISPLAY "OPERACION RECHAZADA"
+                   NOT ON SIZE ERROR
+                       MOVE "V" TO WS-SIMBOLO
+                       MOVE WS-RESULTADO TO WS-VALOR-MOSTRAR
+               END-COMPUTE
            ELSE
+               MOVE "N" TO WS-OPER-VALIDA
                DISPLAY "OPERACION INVALIDA, VERIFIQUE".
 
-           IF WS-OPCION = "S" OR "R" OR "M" OR "D" OR "P" OR "Z"
-               MOVE WS-RESULTADO TO WS-RES-FORMAT
-               DISPLAY WS-RES-FORMAT
+           IF OPERACION-ACEPTADA
+               MOVE WS-NUM1 TO WS-NUM1-FORMAT
+               MOVE WS-NUM2 TO WS-NUM2-FORMAT
+               MOVE WS-VALOR-MOSTRAR TO WS-RES-FORMAT
+               DISPLAY WS-RES-FORMAT.
+
+       REGISTRAR-RESULTADO.
+           IF OPERACION-ACEPTADA
+               PERFORM GRABAR-LOG
+               PERFORM GRABAR-CSV
+               PERFORM IMPRIMIR-DETALLE
+               PERFORM ACTUALIZAR-TOTALES
+               PERFORM ACTUALIZAR-TOTALES-OPERADOR
+               PERFORM GRABAR-HISTORIAL
+               MOVE "S" TO WS-HAY-RESULTADO-PREVIO.
+
+       GRABAR-LOG.
+           MOVE SPACES TO LOG-RECORD.
+           MOVE WS-FECHA-AAAAMMDD TO LOG-FECHA.
+           MOVE WS-OPERADOR-ID TO LOG-OPERADOR.
+           MOVE WS-NUM1 TO LOG-NUM1.
+           MOVE WS-OPCION TO LOG-OPCION.
+           MOVE WS-NUM2 TO LOG-NUM2.
+           MOVE WS-VALOR-MOSTRAR TO LOG-RESULTADO.
+           WRITE LOG-RECORD.
+
+       GRABAR-CSV.
+           MOVE SPACES TO CSV-RECORD.
+           MOVE WS-NUM1 TO WS-NUM1-CSV.
+           MOVE WS-NUM2 TO WS-NUM2-CSV.
+           MOVE WS-VALOR-MOSTRAR TO WS-RES-CSV.
+           STRING FUNCTION TRIM(WS-NUM1-CSV) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-NUM2-CSV) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-OPCION DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-RES-CSV) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-OPERADOR-ID) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-FECHA-AAAAMMDD DELIMITED BY SIZE
+               INTO CSV-RECORD.
+           WRITE CSV-RECORD.
+
+       IMPRIMIR-ENCABEZADO.
+           MOVE SPACES TO REP-RECORD-TEXTO.
+           STRING "REPORTE DE CALCULOS - FECHA DE EJECUCION: "
+                  WS-FECHA-AAAAMMDD DELIMITED BY SIZE
+               INTO REP-RECORD-TEXTO.
+           WRITE REP-RECORD.
+           MOVE "   NUM1    OP   NUM2    =      RESULTADO"
+               TO REP-RECORD-TEXTO.
+           WRITE REP-RECORD.
+
+       IMPRIMIR-DETALLE.
+           MOVE SPACES TO REP-RECORD-TEXTO.
+           MOVE WS-NUM1 TO REP-NUM1.
+           MOVE WS-SIMBOLO TO REP-SIMBOLO.
+           MOVE WS-NUM2 TO REP-NUM2.
+           MOVE "=" TO REP-IGUAL.
+           MOVE WS-VALOR-MOSTRAR TO REP-RESULTADO.
+           WRITE REP-RECORD.
+
+      *    TOTALES DE CONTROL (POR OPERACION Y POR OPERADOR)
+
+       INICIALIZAR-TOTALES.
+           INITIALIZE WS-TABLA-TOTALES.
+           SET WS-IDX-TOTAL TO 1.
+           MOVE "S" TO WS-TOTAL-CODIGO (WS-IDX-TOTAL).
+           SET WS-IDX-TOTAL TO 2.
+           MOVE "R" TO WS-TOTAL-CODIGO (WS-IDX-TOTAL).
+           SET WS-IDX-TOTAL TO 3.
+           MOVE "M" TO WS-TOTAL-CODIGO (WS-IDX-TOTAL).
+           SET WS-IDX-TOTAL TO 4.
+           MOVE "D" TO WS-TOTAL-CODIGO (WS-IDX-TOTAL).
+           SET WS-IDX-TOTAL TO 5.
+           MOVE "L" TO WS-TOTAL-CODIGO (WS-IDX-TOTAL).
+           SET WS-IDX-TOTAL TO 6.
+           MOVE "P" TO WS-TOTAL-CODIGO (WS-IDX-TOTAL).
+           SET WS-IDX-TOTAL TO 7.
+           MOVE "Z" TO WS-TOTAL-CODIGO (WS-IDX-TOTAL).
+
+       ACTUALIZAR-TOTALES.
+           SET WS-IDX-TOTAL TO 1.
+           SEARCH WS-TOTAL-OPERACION
+               WHEN WS-TOTAL-CODIGO (WS-IDX-TOTAL) = WS-OPCION
+                   ADD 1 TO WS-TOTAL-CANTIDAD (WS-IDX-TOTAL)
+                   ADD WS-VALOR-MOSTRAR TO WS-TOTAL-SUMA (WS-IDX-TOTAL).
+
+       ACTUALIZAR-TOTALES-OPERADOR.
+           SET WS-IDX-TOTOP TO 1.
+           MOVE "N" TO WS-TOTOP-ENCONTRADO.
+           PERFORM BUSCAR-TOTAL-OPERADOR
+               UNTIL WS-IDX-TOTOP > WS-CANT-TOTOP
+                  OR WS-TOTOP-ENCONTRADO = "S".
+           IF WS-TOTOP-ENCONTRADO = "S"
+               ADD 1 TO WS-TOTOP-CANTIDAD (WS-IDX-TOTOP)
+               ADD WS-VALOR-MOSTRAR TO WS-TOTOP-SUMA (WS-IDX-TOTOP)
+           ELSE
+               IF WS-CANT-TOTOP >= 350
+                   DISPLAY "SE ALCANZO EL MAXIMO DE TOTALES POR "
+                   "OPERADOR, NO SE PUEDE REGISTRAR UNO NUEVO"
+               ELSE
+                   ADD 1 TO WS-CANT-TOTOP
+                   SET WS-IDX-TOTOP TO WS-CANT-TOTOP
+                   MOVE WS-OPERADOR-ID
+                       TO WS-TOTOP-OPERADOR (WS-IDX-TOTOP)
+                   MOVE WS-OPCION TO WS-TOTOP-CODIGO (WS-IDX-TOTOP)
+                   MOVE 1 TO WS-TOTOP-CANTIDAD (WS-IDX-TOTOP)
+                   MOVE WS-VALOR-MOSTRAR
+                       TO WS-TOTOP-SUMA (WS-IDX-TOTOP)
+               END-IF.
+
+       BUSCAR-TOTAL-OPERADOR.
+           IF WS-TOTOP-OPERADOR (WS-IDX-TOTOP) = WS-OPERADOR-ID
+              AND WS-TOTOP-CODIGO (WS-IDX-TOTOP) = WS-OPCION
+               MOVE "S" TO WS-TOTOP-ENCONTRADO
            ELSE
-           IF WS-OPCION = "L"
-               DISPLAY WS-RESIDUO.
+               SET WS-IDX-TOTOP UP BY 1.
+
+       TOTALES-CONTROL.
+           DISPLAY "TOTALES DE CONTROL POR OPERACION".
+           MOVE SPACES TO REP-RECORD-TEXTO.
+           WRITE REP-RECORD.
+           MOVE "TOTALES DE CONTROL POR OPERACION" TO REP-RECORD-TEXTO.
+           WRITE REP-RECORD.
+           PERFORM MOSTRAR-TOTAL VARYING WS-IDX-TOTAL FROM 1 BY 1
+               UNTIL WS-IDX-TOTAL > 7.
+           PERFORM TOTALES-POR-OPERADOR.
+
+       MOSTRAR-TOTAL.
+           MOVE WS-TOTAL-SUMA (WS-IDX-TOTAL) TO WS-TOTAL-FORMAT.
+           DISPLAY "OPERACION " WS-TOTAL-CODIGO (WS-IDX-TOTAL) ": "
+               WS-TOTAL-CANTIDAD (WS-IDX-TOTAL) " CALCULOS, TOTAL "
+               WS-TOTAL-FORMAT.
+           MOVE WS-TOTAL-CANTIDAD (WS-IDX-TOTAL) TO WS-CANTIDAD-FORMAT.
+           MOVE SPACES TO REP-RECORD-TEXTO.
+           STRING "OPERACION " DELIMITED BY SIZE
+                  WS-TOTAL-CODIGO (WS-IDX-TOTAL) DELIMITED BY SIZE
+                  ": " DELIMITED BY SIZE
+                  WS-CANTIDAD-FORMAT DELIMITED BY SIZE
+                  " CALCULOS, TOTAL " DELIMITED BY SIZE
+                  WS-TOTAL-FORMAT DELIMITED BY SIZE
+               INTO REP-RECORD-TEXTO.
+           WRITE REP-RECORD.
 
+       TOTALES-POR-OPERADOR.
+           IF WS-CANT-TOTOP > ZERO
+               MOVE SPACES TO REP-RECORD-TEXTO
+               WRITE REP-RECORD
+               MOVE "TOTALES DE CONTROL POR OPERADOR"
+                   TO REP-RECORD-TEXTO
+               WRITE REP-RECORD
+               PERFORM MOSTRAR-TOTAL-OPERADOR
+                   VARYING WS-IDX-TOTOP FROM 1 BY 1
+                   UNTIL WS-IDX-TOTOP > WS-CANT-TOTOP.
 
+       MOSTRAR-TOTAL-OPERADOR.
+           MOVE WS-TOTOP-SUMA (WS-IDX-TOTOP) TO WS-TOTAL-FORMAT.
+           DISPLAY "OPERADOR " WS-TOTOP-OPERADOR (WS-IDX-TOTOP)
+               " OPERACION " WS-TOTOP-CODIGO (WS-IDX-TOTOP) ": "
+               WS-TOTOP-CANTIDAD (WS-IDX-TOTOP) " CALCULOS, TOTAL "
+               WS-TOTAL-FORMAT.
+           MOVE WS-TOTOP-CANTIDAD (WS-IDX-TOTOP) TO WS-CANTIDAD-FORMAT.
+           MOVE SPACES TO REP-RECORD-TEXTO.
+           STRING "OPERADOR " DELIMITED BY SIZE
+                  WS-TOTOP-OPERADOR (WS-IDX-TOTOP) DELIMITED BY SIZE
+                  " OPERACION " DELIMITED BY SIZE
+                  WS-TOTOP-CODIGO (WS-IDX-TOTOP) DELIMITED BY SIZE
+                  ": " DELIMITED BY SIZE
+                  WS-CANTIDAD-FORMAT DELIMITED BY SIZE
+                  " CALCULOS, TOTAL " DELIMITED BY SIZE
+                  WS-TOTAL-FORMAT DELIMITED BY SIZE
+               INTO REP-RECORD-TEXTO.
+           WRITE REP-RECORD.
+
+      *    HISTORIAL DE RESULTADOS (CONSULTA Y RECUPERACION)
+
+      *    LA CLAVE DE HISTORIAL SE MANTIENE DELIBERADAMENTE MUY POR
+      *    DEBAJO DEL LIMITE DEL CAMPO (9999): "4-. VER HISTORIAL"
+      *    ORDENA POR CLAVE PARA MOSTRAR LO MAS RECIENTE PRIMERO, Y
+      *    ESE ORDEN SOLO ES VALIDO MIENTRAS LA CLAVE NO HAYA DADO LA
+      *    VUELTA. SE AVISA AL OPERADOR CERCA DEL LIMITE PARA QUE
+      *    ARCHIVE/DEPURE HISTFILE (P.EJ. RENOMBRANDOLO A UN HISTORICO
+      *    Y EMPEZANDO UN HISTFILE VACIO) ANTES DE QUE ESO OCURRA.
+       GRABAR-HISTORIAL.
+           OPEN I-O HIST-FILE.
+           IF WS-HIST-STATUS NOT = "00"
+               OPEN OUTPUT HIST-FILE.
+           IF WS-SEQ-HISTORIAL = WS-MAX-SEQ-HISTORIAL
+               MOVE 1 TO WS-SEQ-HISTORIAL
+               DISPLAY "EL HISTORIAL DIO LA VUELTA, ARCHIVE HISTFILE "
+               "PARA CONSERVAR EL ORDEN POR RECENCIA"
+           ELSE
+               ADD 1 TO WS-SEQ-HISTORIAL
+               IF WS-SEQ-HISTORIAL = WS-AVISO-SEQ-HISTORIAL
+                   DISPLAY "EL HISTORIAL SE ACERCA A SU LIMITE ("
+                   WS-MAX-SEQ-HISTORIAL
+                   "), ARCHIVE HISTFILE A LA BREVEDAD"
+               END-IF
+           END-IF.
+           MOVE WS-SEQ-HISTORIAL TO HIST-KEY.
+           MOVE WS-VALOR-MOSTRAR TO HIST-RESULTADO.
+           MOVE WS-OPERADOR-ID TO HIST-OPERADOR.
+           MOVE WS-FECHA-AAAAMMDD TO HIST-FECHA.
+           WRITE HIST-RECORD
+               INVALID KEY
+                   REWRITE HIST-RECORD.
+           CLOSE HIST-FILE.
+
+       MOSTRAR-HISTORIAL.
+           OPEN INPUT HIST-FILE.
+           IF WS-HIST-STATUS NOT = "00" OR WS-SEQ-HISTORIAL = ZERO
+               DISPLAY "NO HAY HISTORIAL DISPONIBLE"
+           ELSE
+               DISPLAY "HISTORIAL DE RESULTADOS (ULTIMOS PRIMERO):"
+               MOVE "N" TO WS-FIN-HISTORIAL
+               MOVE ZERO TO WS-HIST-CONTADOR
+               MOVE WS-SEQ-HISTORIAL TO HIST-KEY
+               START HIST-FILE KEY IS LESS THAN OR EQUAL TO HIST-KEY
+                   INVALID KEY
+                       MOVE "S" TO WS-FIN-HISTORIAL
+               END-START
+               IF NOT FIN-HISTORIAL
+                   PERFORM LISTAR-PRIMER-HISTORIAL
+               END-IF
+               PERFORM LISTAR-HISTORIAL
+                   UNTIL FIN-HISTORIAL OR WS-HIST-CONTADOR > 9
+               CLOSE HIST-FILE
+               DISPLAY "INGRESE EL NUMERO DE HISTORIAL A RECUPERAR "
+               "(0 = NINGUNO):"
+               ACCEPT WS-HIST-SELECCION
+               IF WS-HIST-SELECCION NOT = ZERO
+                   PERFORM RECUPERAR-HISTORIAL.
+
+       LISTAR-PRIMER-HISTORIAL.
+           READ HIST-FILE NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FIN-HISTORIAL
+               NOT AT END
+                   ADD 1 TO WS-HIST-CONTADOR
+                   MOVE HIST-RESULTADO TO WS-RES-FORMAT
+                   DISPLAY HIST-KEY ": " WS-RES-FORMAT
+                       " OPERADOR " HIST-OPERADOR
+                       " FECHA " HIST-FECHA.
+
+       LISTAR-HISTORIAL.
+           READ HIST-FILE PREVIOUS RECORD
+               AT END
+                   MOVE "S" TO WS-FIN-HISTORIAL
+               NOT AT END
+                   ADD 1 TO WS-HIST-CONTADOR
+                   MOVE HIST-RESULTADO TO WS-RES-FORMAT
+                   DISPLAY HIST-KEY ": " WS-RES-FORMAT
+                       " OPERADOR " HIST-OPERADOR
+                       " FECHA " HIST-FECHA.
+
+       RECUPERAR-HISTORIAL.
+           MOVE WS-HIST-SELECCION TO HIST-KEY.
+           MOVE "N" TO WS-HIST-ENCONTRADO.
+           OPEN INPUT HIST-FILE.
+           IF WS-HIST-STATUS NOT = "00"
+               DISPLAY "NO SE PUDO ABRIR EL HISTORIAL"
+           ELSE
+               READ HIST-FILE
+                   INVALID KEY
+                       DISPLAY "NUMERO DE HISTORIAL NO ENCONTRADO"
+                   NOT INVALID KEY
+                       IF HIST-RESULTADO > 99999.99
+                              OR HIST-RESULTADO < -99999.99
+                           DISPLAY "EL RESULTADO GUARDADO ES DEMASIADO "
+                           "GRANDE PARA ARRASTRAR, INGRESE EL PRIMER "
+                           "NUMERO MANUALMENTE"
+                       ELSE
+                           MOVE "S" TO WS-HIST-ENCONTRADO
+                           MOVE HIST-RESULTADO TO WS-NUM1
+                           MOVE WS-NUM1 TO WS-NUM1-FORMAT
+                           DISPLAY "SE UTILIZA COMO PRIMER NUMERO: "
+                               WS-NUM1-FORMAT
+               END-READ
+               CLOSE HIST-FILE
+           END-IF.
+           IF WS-HIST-ENCONTRADO = "S"
+               PERFORM PEDIR-SEGUNDO-NUMERO
+               PERFORM PEDIR-OPCION
+               PERFORM LOGICA-OPERACIONES
+               PERFORM REGISTRAR-RESULTADO.
+
+      *    MODO BATCH Y CHECKPOINT/RESTART
+
+       PROCESAR-BATCH.
+           PERFORM LEER-CHECKPOINT.
+           OPEN INPUT TRAN-FILE.
+           IF WS-TRAN-STATUS NOT = "00"
+               DISPLAY "NO SE PUDO ABRIR EL ARCHIVO DE TRANSACCIONES"
+           ELSE
+               MOVE ZERO TO WS-SEQ-BATCH
+               MOVE "N" TO WS-FIN-BATCH
+               PERFORM LEER-TRANSACCION
+               PERFORM PROCESAR-TRANSACCION UNTIL FIN-BATCH
+               CLOSE TRAN-FILE
+               PERFORM BORRAR-CHECKPOINT
+               DISPLAY "PROCESO BATCH FINALIZADO, REGISTROS "
+               "PROCESADOS: " WS-SEQ-BATCH.
+
+       LEER-TRANSACCION.
+           READ TRAN-FILE
+               AT END
+                   MOVE "S" TO WS-FIN-BATCH
+               NOT AT END
+                   ADD 1 TO WS-SEQ-BATCH.
+
+       PROCESAR-TRANSACCION.
+           IF WS-SEQ-BATCH > WS-SEQ-CHECKPOINT
+               MOVE TRAN-NUM1 TO WS-NUM1
+               MOVE TRAN-NUM2 TO WS-NUM2
+               MOVE TRAN-OPCION TO WS-OPCION
+               PERFORM LOGICA-OPERACIONES
+               PERFORM REGISTRAR-RESULTADO.
+           DIVIDE WS-SEQ-BATCH BY WS-INTERVALO-CHECKPOINT
+               GIVING WS-DIV-CHECKPOINT
+               REMAINDER WS-RESTO-CHECKPOINT.
+           IF WS-RESTO-CHECKPOINT = ZERO
+               PERFORM GRABAR-CHECKPOINT.
+           PERFORM LEER-TRANSACCION.
+
+       LEER-CHECKPOINT.
+           MOVE ZERO TO WS-SEQ-CHECKPOINT.
+           OPEN INPUT CKPT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               READ CKPT-FILE
+                   NOT AT END
+                       MOVE CKPT-SEQ TO WS-SEQ-CHECKPOINT
+               END-READ
+               CLOSE CKPT-FILE.
+           IF WS-SEQ-CHECKPOINT > ZERO
+               DISPLAY "SE REANUDA EL BATCH DESDE EL REGISTRO "
+               WS-SEQ-CHECKPOINT.
+
+       GRABAR-CHECKPOINT.
+           MOVE WS-SEQ-BATCH TO CKPT-SEQ.
+           OPEN OUTPUT CKPT-FILE.
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "NO SE PUDO ABRIR EL CHECKPOINT PARA GRABAR"
+           ELSE
+               WRITE CKPT-RECORD
+               IF WS-CKPT-STATUS NOT = "00"
+                   DISPLAY "NO SE PUDO GRABAR EL CHECKPOINT"
+               END-IF
+               CLOSE CKPT-FILE
+           END-IF.
+
+       BORRAR-CHECKPOINT.
+           MOVE ZERO TO CKPT-SEQ.
+           OPEN OUTPUT CKPT-FILE.
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "NO SE PUDO ABRIR EL CHECKPOINT PARA BORRAR"
+           ELSE
+               WRITE CKPT-RECORD
+               IF WS-CKPT-STATUS NOT = "00"
+                   DISPLAY "NO SE PUDO BORRAR EL CHECKPOINT"
+               END-IF
+               CLOSE CKPT-FILE
+           END-IF.
 
        END PROGRAM Calculadora.
